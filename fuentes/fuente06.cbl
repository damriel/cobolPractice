@@ -0,0 +1,319 @@
+      ******************************************************************
+      * Author: Damian Gabriel Lopez
+      * Date:  09/08/2026
+      * Purpose: Carga masiva de Clientes a partir de un archivo
+      *          secuencial recibido de Casa Central (alta y
+      *          modificacion por ID_CLIENTE).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CARGA-CLIENTES".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  STATUS ST-FILE.
+
+           SELECT ENTRADA ASSIGN TO "./clientes.ent"
+                  ORGANIZATION IS SEQUENTIAL
+                  STATUS ST-ENTRADA.
+
+           SELECT OPTIONAL CPOSTAL ASSIGN TO "./cpostal.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CP_CODIGO
+                  STATUS ST-CPOSTAL.
+
+           SELECT OPTIONAL CATEGORIAS ASSIGN TO "./categorias.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CAT_CODIGO
+                  STATUS ST-CATEG.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           03  ID_CLIENTE.
+               05  CLI_ID           PIC 9(7).
+           03  CLI_SALDO            PIC S9(7)V9(3).
+           03  CLI_NOMBRE           PIC X(70).
+           03  CLI_DIRECCION        PIC X(80).
+           03  CLI_CODPOST          PIC X(10).
+           03  CLI_CATEGORIA        PIC X.
+           03  CLI_ALT_2.
+               05  CLI_CATEGORIA_2  PIC X.
+               05  CLI_NOMBRE_2     PIC X(60).
+           03  CLI_ESTADO           PIC X.
+               88  CLI-ACTIVO       VALUE "A".
+               88  CLI-BAJA         VALUE "B".
+           03  CLI_CUIT             PIC 9(11).
+           03  FILLER               PIC X(228).
+
+      * Registro de entrada: mismo layout que REG-CLIENTES, con
+      * nombres propios para no colisionar con los campos de CLIENTES.
+       FD  ENTRADA.
+
+       01  REG-ENTRADA.
+           03  ENT-ID               PIC 9(7).
+           03  ENT-SALDO            PIC S9(7)V9(3).
+           03  ENT-NOMBRE           PIC X(70).
+           03  ENT-DIRECCION        PIC X(80).
+           03  ENT-CODPOST          PIC X(10).
+           03  ENT-CATEGORIA        PIC X.
+           03  ENT-ALT_2.
+               05  ENT-CATEGORIA-2  PIC X.
+               05  ENT-NOMBRE-2     PIC X(60).
+           03  ENT-ESTADO           PIC X.
+           03  ENT-CUIT             PIC 9(11).
+           03  ENT-CUIT-DIGITOS REDEFINES ENT-CUIT.
+               05  ENT-CUIT-DIG     PIC 9 OCCURS 11.
+           03  FILLER               PIC X(228).
+
+       FD  CPOSTAL.
+
+       01  REG-CPOSTAL.
+           03  CP_CODIGO            PIC X(10).
+           03  CP_LOCALIDAD         PIC X(30).
+
+       FD  CATEGORIAS.
+
+       01  REG-CATEGORIAS.
+           03  CAT_CODIGO           PIC X.
+           03  CAT_DESCRIPCION      PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE       PIC XX.
+       01  ST-ENTRADA    PIC XX.
+       01  ST-CPOSTAL    PIC XX.
+       01  ST-CATEG      PIC XX.
+
+       01  FIN           PIC X.
+       01  HUBO-ERROR    PIC 9   VALUES 0.
+       01  EXISTE-CARGA  PIC X.
+       01  W-VALIDO      PIC X.
+       01  MENSAJE       PIC X(80).
+
+       01  W-CANT-ALTAS     PIC 9(7) VALUE 0.
+       01  W-CANT-MODIF     PIC 9(7) VALUE 0.
+       01  W-CANT-ERRORES   PIC 9(7) VALUE 0.
+       01  W-CANT-Z         PIC Z(6)9.
+
+      * Digito verificador de CUIT: misma tabla y algoritmo que
+      * ABM-CLIENTES.
+       01  W-CUIT-PESOS.
+           03  FILLER PIC 9 VALUE 5.
+           03  FILLER PIC 9 VALUE 4.
+           03  FILLER PIC 9 VALUE 3.
+           03  FILLER PIC 9 VALUE 2.
+           03  FILLER PIC 9 VALUE 7.
+           03  FILLER PIC 9 VALUE 6.
+           03  FILLER PIC 9 VALUE 5.
+           03  FILLER PIC 9 VALUE 4.
+           03  FILLER PIC 9 VALUE 3.
+           03  FILLER PIC 9 VALUE 2.
+       01  W-CUIT-PESOS-TAB REDEFINES W-CUIT-PESOS.
+           03  W-CUIT-PESO PIC 9 OCCURS 10.
+
+       01  W-CUIT-SUMA     PIC 9(4).
+       01  W-CUIT-COCIENTE PIC 9(4).
+       01  W-CUIT-RESTO    PIC 99.
+       01  W-CUIT-VERIF    PIC 99.
+       01  W-CUIT-IDX      PIC 99.
+       01  W-CUIT-OK       PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZACION.
+           PERFORM ABRO-ARCHIVOS.
+           IF HUBO-ERROR = 0
+               PERFORM LEO-ENTRADA THRU F-LEO-ENTRADA
+               PERFORM PROCESO-REGISTRO THRU F-PROCESO-REGISTRO
+                   UNTIL FIN = "S"
+           END-IF.
+           PERFORM MUESTRO-RESUMEN.
+           PERFORM CIERRO-ARCHIVOS.
+           GO TO FINALIZAR.
+
+       INICIALIZACION.
+           MOVE "N" TO FIN.
+
+       ABRO-ARCHIVOS.
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+               STRING "Error al abrir clientes " ST-FILE
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+           OPEN INPUT ENTRADA.
+           IF ST-ENTRADA NOT = "00"
+               STRING "Error al abrir clientes.ent " ST-ENTRADA
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+           OPEN INPUT CPOSTAL.
+           IF ST-CPOSTAL > "07"
+               STRING "Error al abrir cpostal " ST-CPOSTAL
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+           OPEN INPUT CATEGORIAS.
+           IF ST-CATEG > "07"
+               STRING "Error al abrir categorias " ST-CATEG
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE ENTRADA.
+           CLOSE CPOSTAL.
+           CLOSE CATEGORIAS.
+
+       FINALIZAR.
+           EXIT PROGRAM.
+
+       LEO-ENTRADA.
+           READ ENTRADA
+               AT END MOVE "S" TO FIN
+           END-READ.
+
+       F-LEO-ENTRADA.
+           EXIT.
+
+       PROCESO-REGISTRO.
+           MOVE ENT-ID TO CLI_ID.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "N" TO EXISTE-CARGA
+               NOT INVALID KEY
+                   MOVE "S" TO EXISTE-CARGA
+           END-READ.
+           PERFORM VALIDO-REGISTRO THRU F-VALIDO-REGISTRO.
+           IF W-VALIDO = "N"
+               ADD 1 TO W-CANT-ERRORES
+           ELSE
+               MOVE ENT-SALDO       TO CLI_SALDO
+               MOVE ENT-NOMBRE      TO CLI_NOMBRE
+               MOVE ENT-DIRECCION   TO CLI_DIRECCION
+               MOVE ENT-CODPOST     TO CLI_CODPOST
+               MOVE ENT-CATEGORIA   TO CLI_CATEGORIA
+               MOVE ENT-CUIT        TO CLI_CUIT
+               MOVE CLI_CATEGORIA   TO CLI_CATEGORIA_2
+               MOVE CLI_NOMBRE(1:60) TO CLI_NOMBRE_2
+               IF EXISTE-CARGA = "S"
+      * No se toca CLI_ESTADO en una modificacion: la baja de un
+      * cliente existente se maneja exclusivamente desde ABM-CLIENTES,
+      * y clientes.ent (feed de Casa Central) no conoce ese concepto.
+                   REWRITE REG-CLIENTES
+                   ADD 1 TO W-CANT-MODIF
+               ELSE
+                   IF ENT-ESTADO = "A" OR ENT-ESTADO = "B"
+                       MOVE ENT-ESTADO TO CLI_ESTADO
+                   ELSE
+                       SET CLI-ACTIVO TO TRUE
+                   END-IF
+                   WRITE REG-CLIENTES
+                   ADD 1 TO W-CANT-ALTAS
+               END-IF
+               IF ST-FILE > "07"
+                   ADD 1 TO W-CANT-ERRORES
+                   STRING "Error grabando cliente " ENT-ID " status "
+                              ST-FILE DELIMITED BY SIZE INTO MENSAJE
+                   DISPLAY MENSAJE
+               END-IF
+           END-IF.
+           PERFORM LEO-ENTRADA.
+
+       F-PROCESO-REGISTRO.
+           EXIT.
+
+      * Rechaza el renglon si el codigo postal o la categoria no
+      * existen en las tablas correspondientes, o si el CUIT
+      * informado no pasa el digito verificador (CUIT = 0 se
+      * considera no informado, igual que en ABM-CLIENTES).
+       VALIDO-REGISTRO.
+           MOVE "S" TO W-VALIDO.
+           MOVE ENT-CODPOST TO CP_CODIGO.
+           READ CPOSTAL
+               INVALID KEY
+                   MOVE "N" TO W-VALIDO
+                   STRING "Cliente " ENT-ID " codigo postal inexis"
+                              "tente: " ENT-CODPOST
+                              DELIMITED BY SIZE INTO MENSAJE
+                   DISPLAY MENSAJE
+           END-READ.
+           MOVE ENT-CATEGORIA TO CAT_CODIGO.
+           READ CATEGORIAS
+               INVALID KEY
+                   MOVE "N" TO W-VALIDO
+                   STRING "Cliente " ENT-ID " categoria inexistent"
+                              "e: " ENT-CATEGORIA
+                              DELIMITED BY SIZE INTO MENSAJE
+                   DISPLAY MENSAJE
+           END-READ.
+           IF ENT-CUIT NOT = 0
+               PERFORM VALIDO-CUIT THRU F-VALIDO-CUIT
+               IF W-CUIT-OK = "N"
+                   MOVE "N" TO W-VALIDO
+                   STRING "Cliente " ENT-ID " CUIT invalido: "
+                              ENT-CUIT DELIMITED BY SIZE INTO MENSAJE
+                   DISPLAY MENSAJE
+               END-IF
+           END-IF.
+
+       F-VALIDO-REGISTRO.
+           EXIT.
+
+      * Digito verificador de CUIT: suma ponderada de los primeros 10
+      * digitos, resto de dividir por 11, verificador = 11 - resto (si
+      * da 11, verificador es 0; si da 10, el CUIT es invalido) y debe
+      * coincidir con el digito 11 del CUIT. Mismo algoritmo que
+      * ABM-CLIENTES, aplicado sobre ENT-CUIT-DIG.
+       VALIDO-CUIT.
+           MOVE "S" TO W-CUIT-OK.
+           MOVE 0 TO W-CUIT-SUMA.
+           MOVE 1 TO W-CUIT-IDX.
+           PERFORM SUMO-DIGITO-CUIT THRU F-SUMO-DIGITO-CUIT
+               VARYING W-CUIT-IDX FROM 1 BY 1 UNTIL W-CUIT-IDX > 10.
+           DIVIDE W-CUIT-SUMA BY 11 GIVING W-CUIT-COCIENTE
+               REMAINDER W-CUIT-RESTO.
+           COMPUTE W-CUIT-VERIF = 11 - W-CUIT-RESTO.
+           IF W-CUIT-VERIF = 11
+               MOVE 0 TO W-CUIT-VERIF.
+           IF W-CUIT-VERIF = 10
+               MOVE "N" TO W-CUIT-OK.
+           IF W-CUIT-VERIF NOT = ENT-CUIT-DIG(11)
+               MOVE "N" TO W-CUIT-OK.
+
+       F-VALIDO-CUIT.
+           EXIT.
+
+       SUMO-DIGITO-CUIT.
+           COMPUTE W-CUIT-SUMA = W-CUIT-SUMA
+               + ENT-CUIT-DIG(W-CUIT-IDX) * W-CUIT-PESO(W-CUIT-IDX).
+
+       F-SUMO-DIGITO-CUIT.
+           EXIT.
+
+       MUESTRO-RESUMEN.
+           MOVE W-CANT-ALTAS TO W-CANT-Z.
+           DISPLAY "Altas          : " W-CANT-Z.
+           MOVE W-CANT-MODIF TO W-CANT-Z.
+           DISPLAY "Modificaciones : " W-CANT-Z.
+           MOVE W-CANT-ERRORES TO W-CANT-Z.
+           DISPLAY "Errores        : " W-CANT-Z.
+
+       END PROGRAM "CARGA-CLIENTES".
