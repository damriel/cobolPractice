@@ -0,0 +1,192 @@
+      ******************************************************************
+      * Author: Damian Gabriel Lopez
+      * Date:  09/08/2026
+      * Purpose: Listado impreso de Clientes, por Nombre y por
+      *          Categoria, para uso de Ventas y Auditoria.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "LISTADO-CLIENTES".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  STATUS ST-FILE.
+
+           SELECT LISTADO ASSIGN TO "./listado.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-LISTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           03  ID_CLIENTE.
+               05  CLI_ID           PIC 9(7).
+           03  CLI_SALDO            PIC S9(7)V9(3).
+           03  CLI_NOMBRE           PIC X(70).
+           03  CLI_DIRECCION        PIC X(80).
+           03  CLI_CODPOST          PIC X(10).
+           03  CLI_CATEGORIA        PIC X.
+           03  CLI_ALT_2.
+               05  CLI_CATEGORIA_2  PIC X.
+               05  CLI_NOMBRE_2     PIC X(60).
+           03  CLI_ESTADO           PIC X.
+               88  CLI-ACTIVO       VALUE "A".
+               88  CLI-BAJA         VALUE "B".
+           03  CLI_CUIT             PIC 9(11).
+           03  FILLER               PIC X(228).
+
+       FD  LISTADO.
+
+       01  LIN-LISTADO             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE      PIC XX.
+       01  ST-LISTADO   PIC XX.
+
+       01  FIN-LISTA    PIC X.
+       01  HUBO-ERROR   PIC 9   VALUES 0.
+       01  MENSAJE      PIC X(80).
+       01  GUIONES      PIC X(132) VALUES ALL "-".
+
+       01  LIN-CABECERA.
+           03  FILLER PIC X(9)  VALUE "ID CLIE.".
+           03  FILLER PIC X(2)  VALUE SPACES.
+           03  FILLER PIC X(70) VALUE "NOMBRE".
+           03  FILLER PIC X(2)  VALUE SPACES.
+           03  FILLER PIC X(80) VALUE "DIRECCION".
+           03  FILLER PIC X(2)  VALUE SPACES.
+           03  FILLER PIC X(10) VALUE "COD.POST.".
+           03  FILLER PIC X(2)  VALUE SPACES.
+           03  FILLER PIC X(3)  VALUE "CAT".
+           03  FILLER PIC X(2)  VALUE SPACES.
+           03  FILLER PIC X(14) VALUE "SALDO".
+
+       01  LIN-DETALLE.
+           03  LIN-ID          PIC Z(6)9.
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  LIN-NOMBRE      PIC X(70).
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  LIN-DIRECCION   PIC X(80).
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  LIN-CODPOST     PIC X(10).
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  LIN-CATEGORIA   PIC X.
+           03  FILLER          PIC X(4)  VALUE SPACES.
+           03  LIN-SALDO       PIC -(7)9,999.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZACION.
+           PERFORM ABRO-ARCHIVOS.
+           IF HUBO-ERROR = 0
+               PERFORM LISTADO-POR-NOMBRE THRU F-LISTADO-POR-NOMBRE
+               PERFORM LISTADO-POR-CATEGORIA
+                   THRU F-LISTADO-POR-CATEGORIA
+           END-IF.
+           PERFORM CIERRO-ARCHIVOS.
+           GO TO FINALIZAR.
+
+       INICIALIZACION.
+           MOVE "N" TO FIN-LISTA.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT  CLIENTES.
+           IF ST-FILE > "07"
+               STRING "Error al abrir clientes " ST-FILE
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+           OPEN OUTPUT LISTADO.
+           IF ST-LISTADO NOT = "00"
+               STRING "Error al abrir listado " ST-LISTADO
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE LISTADO.
+
+       FINALIZAR.
+           EXIT PROGRAM.
+
+       LISTADO-POR-NOMBRE.
+           MOVE "LISTADO DE CLIENTES POR NOMBRE" TO LIN-LISTADO
+           WRITE LIN-LISTADO
+           MOVE GUIONES      TO LIN-LISTADO
+           WRITE LIN-LISTADO
+           MOVE LIN-CABECERA TO LIN-LISTADO
+           WRITE LIN-LISTADO.
+
+           MOVE "N" TO FIN-LISTA.
+           MOVE LOW-VALUES TO CLI_NOMBRE.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+               INVALID KEY MOVE "S" TO FIN-LISTA
+           END-START.
+           IF FIN-LISTA = "N"
+               PERFORM LEO-SIGUIENTE
+           END-IF.
+           PERFORM IMPRIMO-DETALLE THRU F-IMPRIMO-DETALLE
+               UNTIL FIN-LISTA = "S".
+
+       F-LISTADO-POR-NOMBRE.
+           EXIT.
+
+       LISTADO-POR-CATEGORIA.
+           MOVE SPACES       TO LIN-LISTADO
+           WRITE LIN-LISTADO
+           MOVE "LISTADO DE CLIENTES POR CATEGORIA" TO LIN-LISTADO
+           WRITE LIN-LISTADO
+           MOVE GUIONES      TO LIN-LISTADO
+           WRITE LIN-LISTADO
+           MOVE LIN-CABECERA TO LIN-LISTADO
+           WRITE LIN-LISTADO.
+
+           MOVE "N" TO FIN-LISTA.
+           MOVE LOW-VALUES TO CLI_ALT_2.
+           START CLIENTES KEY IS NOT LESS THAN CLI_ALT_2
+               INVALID KEY MOVE "S" TO FIN-LISTA
+           END-START.
+           IF FIN-LISTA = "N"
+               PERFORM LEO-SIGUIENTE
+           END-IF.
+           PERFORM IMPRIMO-DETALLE THRU F-IMPRIMO-DETALLE
+               UNTIL FIN-LISTA = "S".
+
+       F-LISTADO-POR-CATEGORIA.
+           EXIT.
+
+       LEO-SIGUIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO FIN-LISTA
+           END-READ.
+
+       IMPRIMO-DETALLE.
+           MOVE CLI_ID        TO LIN-ID
+           MOVE CLI_NOMBRE    TO LIN-NOMBRE
+           MOVE CLI_DIRECCION TO LIN-DIRECCION
+           MOVE CLI_CODPOST   TO LIN-CODPOST
+           MOVE CLI_CATEGORIA TO LIN-CATEGORIA
+           MOVE CLI_SALDO     TO LIN-SALDO
+           MOVE LIN-DETALLE   TO LIN-LISTADO
+           WRITE LIN-LISTADO.
+           PERFORM LEO-SIGUIENTE.
+
+       F-IMPRIMO-DETALLE.
+           EXIT.
+
+       END PROGRAM "LISTADO-CLIENTES".
