@@ -21,6 +21,18 @@
                   ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
                   STATUS ST-FILE.
 
+           SELECT OPTIONAL CPOSTAL ASSIGN TO "./cpostal.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CP_CODIGO
+                  STATUS ST-CPOSTAL.
+
+           SELECT OPTIONAL CATEGORIAS ASSIGN TO "./categorias.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CAT_CODIGO
+                  STATUS ST-CATEG.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -37,11 +49,29 @@
            03  CLI_ALT_2.
                05  CLI_CATEGORIA_2  PIC X.
                05  CLI_NOMBRE_2     PIC X(60).
-           03  FILLER               PIC X(240).
+           03  CLI_ESTADO           PIC X.
+               88  CLI-ACTIVO       VALUE "A".
+               88  CLI-BAJA         VALUE "B".
+           03  CLI_CUIT             PIC 9(11).
+           03  FILLER               PIC X(228).
+
+       FD  CPOSTAL.
+
+       01  REG-CPOSTAL.
+           03  CP_CODIGO            PIC X(10).
+           03  CP_LOCALIDAD         PIC X(30).
+
+       FD  CATEGORIAS.
+
+       01  REG-CATEGORIAS.
+           03  CAT_CODIGO           PIC X.
+           03  CAT_DESCRIPCION      PIC X(20).
 
        WORKING-STORAGE SECTION.
 
        01  ST-FILE     PIC XX.
+       01  ST-CPOSTAL  PIC XX.
+       01  ST-CATEG    PIC XX.
        01  X           PIC X.
 
        01  MENSAJE     PIC X(70).
@@ -54,12 +84,48 @@
        01  W-CLI-ID    PIC 9(07).
        01  W-CLI-ID-Z    PIC Z(06)9.
 
+       01  W-CONFIRMA    PIC X.
+       01  W-ESTADO-DESC PIC X(6).
+       01  W-CLI-SALDO-Z PIC -(7)9,999.
+       01  W-CAT-DESC    PIC X(20).
+
+       01  W-CLI-CMD      PIC X.
+       01  W-NOMBRE-BUSCA PIC X(70).
+       01  W-FIN-BUSQ     PIC X.
+       01  W-CLI-CUIT-Z   PIC Z(10)9.
+       01  W-CUIT-OK      PIC X.
+
+       01  W-CUIT-PESOS.
+           03  FILLER PIC 9 VALUE 5.
+           03  FILLER PIC 9 VALUE 4.
+           03  FILLER PIC 9 VALUE 3.
+           03  FILLER PIC 9 VALUE 2.
+           03  FILLER PIC 9 VALUE 7.
+           03  FILLER PIC 9 VALUE 6.
+           03  FILLER PIC 9 VALUE 5.
+           03  FILLER PIC 9 VALUE 4.
+           03  FILLER PIC 9 VALUE 3.
+           03  FILLER PIC 9 VALUE 2.
+       01  W-CUIT-PESOS-TAB REDEFINES W-CUIT-PESOS.
+           03  W-CUIT-PESO PIC 9 OCCURS 10.
+
+       01  W-CUIT-SUMA    PIC 9(4).
+       01  W-CUIT-COCIENTE PIC 9(4).
+       01  W-CUIT-RESTO   PIC 99.
+       01  W-CUIT-VERIF   PIC 99.
+       01  W-CUIT-IDX     PIC 99.
+       01  W-SEL          PIC X.
+
        01  DATOS.
            02 W-CLI-NOMBRE     PIC X(70).
            02 W-CLI-NOMBRE-ANT PIC X(70).
            02 W-CLI-DIRECCION  PIC X(80).
            02 W-CLI-CODPOST    PIC X(10).
            02 W-CLI-CATEGORIA PIC X.
+           02 W-CLI-SALDO      PIC S9(7)V9(3).
+           02 W-CLI-CUIT       PIC 9(11).
+           02 W-CUIT-DIGITOS REDEFINES W-CLI-CUIT.
+               03 W-CUIT-DIG PIC 9 OCCURS 11.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -80,9 +146,23 @@
                          DELIMITED BY SIZE INTO MENSAJE
               DISPLAY MENSAJE LINE 10 COL 20.
               MOVE "S" TO FIN.
+           OPEN INPUT CPOSTAL.
+           IF ST-CPOSTAL > "07"
+              STRING "Error al abrir cpostal " ST-CPOSTAL
+                         DELIMITED BY SIZE INTO MENSAJE
+              DISPLAY MENSAJE LINE 11 COL 20.
+              MOVE "S" TO FIN.
+           OPEN INPUT CATEGORIAS.
+           IF ST-CATEG > "07"
+              STRING "Error al abrir categorias " ST-CATEG
+                         DELIMITED BY SIZE INTO MENSAJE
+              DISPLAY MENSAJE LINE 12 COL 20.
+              MOVE "S" TO FIN.
 
        CIERRO-ARCHIVO.
            CLOSE CLIENTES.
+           CLOSE CPOSTAL.
+           CLOSE CATEGORIAS.
 
        FINALIZAR.
            EXIT PROGRAM.
@@ -100,7 +180,12 @@
                ELSE
                   PERFORM CARGO-DATOS THRU F-CARGO-DATOS
                END-IF
-               PERFORM OPCIONES.
+               PERFORM MUESTRO-ESTADO
+               PERFORM MUESTRO-CATEGORIA
+               PERFORM MUESTRO-SALDO
+               PERFORM MUESTRO-CUIT
+               MOVE 99 TO OPCION
+               PERFORM OPCIONES UNTIL OPCION = 0.
 
        F-PROCESO.
            EXIT.
@@ -110,28 +195,98 @@
                    "A.B.M. Clientes"     LINE 3 COL 32
                    GUIONES               LINE 4 COL 1
                    "ID Cliente    : "    LINE 07 COL 10
+                   "Buscar x Nombre N, Salir Q: " LINE 08 COL 10
                    "01. Nombre    : "    LINE 10 COL 10
                    "02. Direccion : "    LINE 12 COL 10
                    "03. Cod.Postal: "    LINE 14 COL 10
                    "04. Categoria : "    LINE 16 COL 10
-                   "Opcion [  ]"         LINE 20 COL 30
+                   "05. Baja      : "    LINE 18 COL 10
+                   "06. Saldo     : "    LINE 19 COL 10
+                   "07. CUIT      : "    LINE 20 COL 10
+                   "Opcion [  ]"         LINE 21 COL 30
                    GUIONES               LINE 22 COL 1.
 
            ACCEPT X.
 
        INGRESO-ID.
-           ACCEPT W-CLI-ID LINE 07 COL 23 PROMPT.
-           MOVE   W-CLI-ID TO W-CLI-ID-Z.
-           DISPLAY W-CLI-ID-Z LINE 07 COL 23.
+           MOVE SPACES TO W-CLI-CMD.
+           ACCEPT W-CLI-CMD LINE 08 COL 39.
+           DISPLAY SPACES LINE 08 COL 39 SIZE 1.
+           IF W-CLI-CMD = "Q" OR W-CLI-CMD = "q"
+               MOVE "S" TO FIN
+               GO TO F-INGRESO-ID
+           END-IF.
+           IF W-CLI-CMD = "N" OR W-CLI-CMD = "n"
+               PERFORM BUSCO-POR-NOMBRE THRU F-BUSCO-POR-NOMBRE
+           ELSE
+               ACCEPT W-CLI-ID LINE 07 COL 23 PROMPT
+               MOVE   W-CLI-ID TO W-CLI-ID-Z
+               DISPLAY W-CLI-ID-Z LINE 07 COL 23
+           END-IF.
            IF W-CLI-ID = 0 GO TO INGRESO-ID.
 
        F-INGRESO-ID.
            EXIT.
 
+       BUSCO-POR-NOMBRE.
+           DISPLAY SPACES LINE 23 COL 1 SIZE 80.
+           MOVE SPACES TO W-NOMBRE-BUSCA.
+           ACCEPT W-NOMBRE-BUSCA LINE 08 COL 39.
+           DISPLAY SPACES LINE 08 COL 1 SIZE 80.
+           MOVE W-NOMBRE-BUSCA TO CLI_NOMBRE.
+           MOVE "N" TO W-FIN-BUSQ.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+               INVALID KEY MOVE "S" TO W-FIN-BUSQ
+           END-START.
+           IF W-FIN-BUSQ = "N"
+               PERFORM LEO-SIG-BUSQUEDA
+           END-IF.
+           MOVE "N" TO W-SEL.
+           PERFORM MUESTRO-CANDIDATO THRU F-MUESTRO-CANDIDATO
+               UNTIL W-FIN-BUSQ = "S" OR W-SEL = "S".
+           IF W-SEL = "S"
+               MOVE CLI_ID TO W-CLI-ID
+               MOVE W-CLI-ID TO W-CLI-ID-Z
+               DISPLAY W-CLI-ID-Z LINE 07 COL 23
+           ELSE
+               DISPLAY "No hay clientes con ese nombre" LINE 23 COL 1
+               MOVE 0 TO W-CLI-ID
+           END-IF.
+
+       F-BUSCO-POR-NOMBRE.
+           EXIT.
+
+       LEO-SIG-BUSQUEDA.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO W-FIN-BUSQ
+           END-READ.
+           IF W-FIN-BUSQ = "N" AND CLI_NOMBRE NOT = W-NOMBRE-BUSCA
+               MOVE "S" TO W-FIN-BUSQ.
+
+       MUESTRO-CANDIDATO.
+           MOVE CLI_ID TO W-CLI-ID-Z.
+           STRING "Cliente " W-CLI-ID-Z " - " CLI_DIRECCION(1:30)
+                      " Es este (S/N)? " DELIMITED BY SIZE INTO MENSAJE
+           DISPLAY MENSAJE LINE 08 COL 1.
+           ACCEPT W-SEL LINE 08 COL 67.
+           IF W-SEL = "S" OR W-SEL = "s"
+               MOVE "S" TO W-SEL
+           ELSE
+               MOVE "N" TO W-SEL
+               DISPLAY SPACES LINE 08 COL 1 SIZE 80
+               PERFORM LEO-SIG-BUSQUEDA
+           END-IF.
+
+       F-MUESTRO-CANDIDATO.
+           EXIT.
+
        LEO-CLIENTES.
            DISPLAY SPACES LINE 23 COL 1 SIZE 80.
            MOVE W-CLI-ID TO CLI_ID.
-           READ CLIENTES INVALID KEY MOVE "N" TO EXISTE.
+           READ CLIENTES
+               INVALID KEY MOVE "N" TO EXISTE
+               NOT INVALID KEY MOVE "S" TO EXISTE
+           END-READ.
            IF ST-FILE = "99" GO TO LEO-CLIENTES.
            IF ST-FILE > "07" AND ST-FILE NOT = "23"
                STRING "Error leyendo Clientes Status = " ST-FILE
@@ -148,45 +303,220 @@
                MOVE CLI_NOMBRE TO W-CLI-NOMBRE
                MOVE CLI_DIRECCION TO W-CLI-DIRECCION
                MOVE CLI_CODPOST TO W-CLI-CODPOST
-               MOVE CLI_CATEGORIA TO W-CLI-CATEGORIA.
+               MOVE CLI_CATEGORIA TO W-CLI-CATEGORIA
+               MOVE CLI_CUIT TO W-CLI-CUIT.
            DISPLAY CLI_NOMBRE      LINE 10 COL 36
                    CLI_DIRECCION   LINE 12 COL 36
                    CLI_CODPOST     LINE 14 COL 36 BLINK
                    CLI_CATEGORIA   LINE 16 COL 36 REVERSED.
 
+      * Solo "B" se muestra como BAJA; cualquier otro valor (incluido
+      * el espacio de registros viejos, de antes de que CLI_ESTADO
+      * existiera) se considera ACTIVO en lugar de dado de baja.
+       MUESTRO-ESTADO.
+           IF CLI-BAJA
+               MOVE "BAJA"   TO W-ESTADO-DESC
+           ELSE
+               MOVE "ACTIVO" TO W-ESTADO-DESC
+           END-IF.
+           DISPLAY W-ESTADO-DESC LINE 18 COL 36.
+
+       MUESTRO-CATEGORIA.
+           MOVE CLI_CATEGORIA TO CAT_CODIGO.
+           READ CATEGORIAS
+               INVALID KEY MOVE SPACES TO W-CAT-DESC
+               NOT INVALID KEY MOVE CAT_DESCRIPCION TO W-CAT-DESC
+           END-READ.
+           DISPLAY W-CAT-DESC LINE 16 COL 39.
+
+       MUESTRO-SALDO.
+           MOVE CLI_SALDO TO W-CLI-SALDO.
+           MOVE W-CLI-SALDO TO W-CLI-SALDO-Z.
+           DISPLAY W-CLI-SALDO-Z LINE 19 COL 36.
+
+       MUESTRO-CUIT.
+           MOVE CLI_CUIT TO W-CLI-CUIT-Z.
+           DISPLAY W-CLI-CUIT-Z LINE 20 COL 36.
+
        CARGO-DATOS.
            INITIALIZE DATOS.
+           INITIALIZE REG-CLIENTES.
+           MOVE W-CLI-ID TO CLI_ID.
+           SET CLI-ACTIVO TO TRUE.
 
        INGRESO-NOMBRE.
            MOVE W-CLI-NOMBRE TO W-CLI-NOMBRE-ANT
            ACCEPT W-CLI-NOMBRE LINE 10 COL 36 UPDATE.
-           IF CLI_NOMBRE = SPACES
+           IF W-CLI-NOMBRE = SPACES
                MOVE W-CLI-NOMBRE-ANT TO W-CLI-NOMBRE
                GO TO INGRESO-NOMBRE.
+           IF EXISTE = "N"
+               PERFORM VERIFICO-DUPLICADO THRU F-VERIFICO-DUPLICADO
+               IF W-CONFIRMA = "N" OR W-CONFIRMA = "n"
+                   GO TO INGRESO-NOMBRE
+               END-IF
+           END-IF.
            DISPLAY W-CLI-NOMBRE LINE 10 COL 36.
 
+       VERIFICO-DUPLICADO.
+           MOVE W-CLI-NOMBRE TO CLI_NOMBRE.
+           READ CLIENTES KEY IS CLI_NOMBRE
+               INVALID KEY
+                   MOVE "S" TO W-CONFIRMA
+               NOT INVALID KEY
+                   STRING "Ya existe Cliente " CLI_ID
+                              " c/ese nombre. Alta igual (S/N): "
+                              DELIMITED BY SIZE INTO MENSAJE
+                   DISPLAY MENSAJE LINE 23 COL 1
+                   ACCEPT W-CONFIRMA LINE 23 COL 52
+                   DISPLAY SPACES LINE 23 COL 1 SIZE 80
+           END-READ.
+           MOVE W-CLI-ID TO CLI_ID.
+           SET CLI-ACTIVO TO TRUE.
+
+       F-VERIFICO-DUPLICADO.
+           EXIT.
+
        INGRESO-DIRECCION.
            ACCEPT W-CLI-DIRECCION LINE 12 COL 36 UPDATE.
-           IF CLI_DIRECCION = SPACES GO TO INGRESO-DIRECCION.
+           IF W-CLI-DIRECCION = SPACES GO TO INGRESO-DIRECCION.
            DISPLAY W-CLI-DIRECCION LINE 12 COL 36.
 
        INGRESO-CODPOSTAL.
            ACCEPT W-CLI-CODPOST LINE 14 COL 36 UPDATE.
-           IF CLI_CODPOST = SPACES GO TO INGRESO-CODPOSTAL.
+           IF W-CLI-CODPOST = SPACES GO TO INGRESO-CODPOSTAL.
+           MOVE W-CLI-CODPOST TO CP_CODIGO.
+           READ CPOSTAL
+               INVALID KEY
+                   STRING "Codigo postal inexistente: " W-CLI-CODPOST
+                              DELIMITED BY SIZE INTO MENSAJE
+                   DISPLAY MENSAJE LINE 23 COL 1
+                   GO TO INGRESO-CODPOSTAL
+               NOT INVALID KEY
+                   DISPLAY SPACES LINE 23 COL 1 SIZE 80
+           END-READ.
            DISPLAY W-CLI-CODPOST LINE 14 COL 36.
 
        INGRESO-CATEGORIA.
            ACCEPT W-CLI-CATEGORIA LINE 16 COL 36 UPDATE.
-           IF CLI_CATEGORIA = SPACES GO TO INGRESO-CATEGORIA.
+           IF W-CLI-CATEGORIA = SPACES GO TO INGRESO-CATEGORIA.
+           MOVE W-CLI-CATEGORIA TO CAT_CODIGO.
+           READ CATEGORIAS
+               INVALID KEY
+                   STRING "Categoria inexistente: " W-CLI-CATEGORIA
+                              DELIMITED BY SIZE INTO MENSAJE
+                   DISPLAY MENSAJE LINE 23 COL 1
+                   GO TO INGRESO-CATEGORIA
+               NOT INVALID KEY
+                   DISPLAY SPACES LINE 23 COL 1 SIZE 80
+                   MOVE CAT_DESCRIPCION TO W-CAT-DESC
+           END-READ.
            DISPLAY W-CLI-CATEGORIA LINE 16 COL 36.
+           DISPLAY W-CAT-DESC      LINE 16 COL 39.
+
+       INGRESO-SALDO.
+           ACCEPT W-CLI-SALDO LINE 19 COL 36 UPDATE.
+           MOVE W-CLI-SALDO TO W-CLI-SALDO-Z.
+           DISPLAY W-CLI-SALDO-Z LINE 19 COL 36.
+
+       INGRESO-CUIT.
+           ACCEPT W-CLI-CUIT LINE 20 COL 36 UPDATE.
+           IF W-CLI-CUIT NOT = 0
+               PERFORM VALIDO-CUIT THRU F-VALIDO-CUIT
+               IF W-CUIT-OK = "N"
+                   STRING "CUIT invalido: " W-CLI-CUIT
+                              DELIMITED BY SIZE INTO MENSAJE
+                   DISPLAY MENSAJE LINE 23 COL 1
+                   GO TO INGRESO-CUIT
+               ELSE
+                   DISPLAY SPACES LINE 23 COL 1 SIZE 80
+               END-IF
+           END-IF.
+           MOVE W-CLI-CUIT TO W-CLI-CUIT-Z.
+           DISPLAY W-CLI-CUIT-Z LINE 20 COL 36.
+
+      * Digito verificador de CUIT: suma ponderada de los primeros 10
+      * digitos (pesos 5,4,3,2,7,6,5,4,3,2), resto de dividir por 11;
+      * el verificador es 11 menos ese resto (0 si da 11, invalido si
+      * da 10) y debe coincidir con el digito 11 del CUIT.
+       VALIDO-CUIT.
+           MOVE "S" TO W-CUIT-OK.
+           MOVE 0 TO W-CUIT-SUMA.
+           MOVE 1 TO W-CUIT-IDX.
+           PERFORM SUMO-DIGITO-CUIT THRU F-SUMO-DIGITO-CUIT
+               VARYING W-CUIT-IDX FROM 1 BY 1 UNTIL W-CUIT-IDX > 10.
+           DIVIDE W-CUIT-SUMA BY 11 GIVING W-CUIT-COCIENTE
+               REMAINDER W-CUIT-RESTO.
+           COMPUTE W-CUIT-VERIF = 11 - W-CUIT-RESTO.
+           IF W-CUIT-VERIF = 11
+               MOVE 0 TO W-CUIT-VERIF.
+           IF W-CUIT-VERIF = 10
+               MOVE "N" TO W-CUIT-OK.
+           IF W-CUIT-VERIF NOT = W-CUIT-DIG(11)
+               MOVE "N" TO W-CUIT-OK.
+
+       F-VALIDO-CUIT.
+           EXIT.
+
+       SUMO-DIGITO-CUIT.
+           COMPUTE W-CUIT-SUMA = W-CUIT-SUMA
+               + W-CUIT-DIG(W-CUIT-IDX) * W-CUIT-PESO(W-CUIT-IDX).
+
+       F-SUMO-DIGITO-CUIT.
+           EXIT.
 
        F-CARGO-DATOS.
            EXIT.
 
+       DAR-DE-BAJA.
+           IF CLI-BAJA
+               DISPLAY "El cliente ya esta dado de baja" LINE 23 COL 1
+           ELSE
+               DISPLAY "Confirma baja del cliente (S/N): " LINE 23 COL 1
+               ACCEPT W-CONFIRMA LINE 23 COL 35
+               IF W-CONFIRMA = "S" OR W-CONFIRMA = "s"
+                   SET CLI-BAJA TO TRUE
+               END-IF
+               DISPLAY SPACES LINE 23 COL 1 SIZE 80
+           END-IF.
+           PERFORM MUESTRO-ESTADO.
+
+       F-DAR-DE-BAJA.
+           EXIT.
+
+       GRABO-CLIENTES.
+           MOVE W-CLI-NOMBRE     TO CLI_NOMBRE
+           MOVE W-CLI-DIRECCION  TO CLI_DIRECCION
+           MOVE W-CLI-CODPOST    TO CLI_CODPOST
+           MOVE W-CLI-CATEGORIA  TO CLI_CATEGORIA
+           MOVE W-CLI-SALDO      TO CLI_SALDO
+           MOVE W-CLI-CUIT       TO CLI_CUIT
+           MOVE CLI_CATEGORIA    TO CLI_CATEGORIA_2
+           MOVE CLI_NOMBRE(1:60) TO CLI_NOMBRE_2.
+           IF EXISTE = "S"
+               REWRITE REG-CLIENTES
+           ELSE
+               WRITE REG-CLIENTES
+           END-IF.
+           IF ST-FILE > "07"
+               STRING "Error grabando Clientes Status = " ST-FILE
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE LINE 23 COL 1
+           ELSE
+               MOVE "S" TO EXISTE
+           END-IF.
+
+       F-GRABO-CLIENTES.
+           EXIT.
+
+      * Opcion 0 graba y termina la edicion de este cliente unicamente;
+      * PROCESO vuelve a pedir un ID para seguir con otro. Salir del
+      * programa es una accion aparte (Q en INGRESO-ID).
        OPCIONES.
-           ACCEPT OPCION LINE 20 COL 38 PROMPT.
-           IF OPCION = 0 MOVE "S" TO FIN.
-           IF FIN = "N"
+           ACCEPT OPCION LINE 21 COL 38 PROMPT.
+           IF OPCION = 0
+               PERFORM GRABO-CLIENTES THRU F-GRABO-CLIENTES
+           ELSE
                EVALUATE OPCION
                    WHEN 1
                        PERFORM INGRESO-NOMBRE
@@ -196,8 +526,15 @@
                        PERFORM INGRESO-CODPOSTAL
                    WHEN 4
                        PERFORM INGRESO-CATEGORIA
+                   WHEN 5
+                       PERFORM DAR-DE-BAJA THRU F-DAR-DE-BAJA
+                   WHEN 6
+                       PERFORM INGRESO-SALDO
+                   WHEN 7
+                       PERFORM INGRESO-CUIT
                    WHEN OTHER
                        GO TO OPCIONES
-                END-EVALUATE.
+                END-EVALUATE
+           END-IF.
 
        END PROGRAM "ABM-CLIENTES".
