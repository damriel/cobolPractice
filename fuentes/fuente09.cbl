@@ -0,0 +1,140 @@
+      ******************************************************************
+      * Author: Damian Gabriel Lopez
+      * Date:  09/08/2026
+      * Purpose: Carga masiva de la tabla de Codigos Postales que
+      *          valida ABM-CLIENTES, a partir de un archivo
+      *          secuencial recibido de Casa Central.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CARGA-CPOSTAL".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CPOSTAL ASSIGN TO "./cpostal.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CP_CODIGO
+                  STATUS ST-CPOSTAL.
+
+           SELECT ENTRADA ASSIGN TO "./cpostal.ent"
+                  ORGANIZATION IS SEQUENTIAL
+                  STATUS ST-ENTRADA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CPOSTAL.
+
+       01  REG-CPOSTAL.
+           03  CP_CODIGO            PIC X(10).
+           03  CP_LOCALIDAD         PIC X(30).
+
+      * Registro de entrada: mismo layout que REG-CPOSTAL, con
+      * nombres propios para no colisionar con los campos de CPOSTAL.
+       FD  ENTRADA.
+
+       01  REG-ENTRADA.
+           03  ENT-CODIGO           PIC X(10).
+           03  ENT-LOCALIDAD        PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-CPOSTAL    PIC XX.
+       01  ST-ENTRADA    PIC XX.
+
+       01  FIN           PIC X.
+       01  HUBO-ERROR    PIC 9   VALUES 0.
+       01  EXISTE-CARGA  PIC X.
+       01  MENSAJE       PIC X(80).
+
+       01  W-CANT-ALTAS     PIC 9(7) VALUE 0.
+       01  W-CANT-MODIF     PIC 9(7) VALUE 0.
+       01  W-CANT-ERRORES   PIC 9(7) VALUE 0.
+       01  W-CANT-Z         PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZACION.
+           PERFORM ABRO-ARCHIVOS.
+           IF HUBO-ERROR = 0
+               PERFORM LEO-ENTRADA THRU F-LEO-ENTRADA
+               PERFORM PROCESO-REGISTRO THRU F-PROCESO-REGISTRO
+                   UNTIL FIN = "S"
+           END-IF.
+           PERFORM MUESTRO-RESUMEN.
+           PERFORM CIERRO-ARCHIVOS.
+           GO TO FINALIZAR.
+
+       INICIALIZACION.
+           MOVE "N" TO FIN.
+
+       ABRO-ARCHIVOS.
+           OPEN I-O CPOSTAL.
+           IF ST-CPOSTAL > "07"
+               STRING "Error al abrir cpostal " ST-CPOSTAL
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+           OPEN INPUT ENTRADA.
+           IF ST-ENTRADA NOT = "00"
+               STRING "Error al abrir cpostal.ent " ST-ENTRADA
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CPOSTAL.
+           CLOSE ENTRADA.
+
+       FINALIZAR.
+           EXIT PROGRAM.
+
+       LEO-ENTRADA.
+           READ ENTRADA
+               AT END MOVE "S" TO FIN
+           END-READ.
+
+       F-LEO-ENTRADA.
+           EXIT.
+
+       PROCESO-REGISTRO.
+           MOVE ENT-CODIGO TO CP_CODIGO.
+           READ CPOSTAL
+               INVALID KEY
+                   MOVE "N" TO EXISTE-CARGA
+               NOT INVALID KEY
+                   MOVE "S" TO EXISTE-CARGA
+           END-READ.
+           MOVE ENT-LOCALIDAD TO CP_LOCALIDAD.
+           IF EXISTE-CARGA = "S"
+               REWRITE REG-CPOSTAL
+               ADD 1 TO W-CANT-MODIF
+           ELSE
+               WRITE REG-CPOSTAL
+               ADD 1 TO W-CANT-ALTAS
+           END-IF.
+           IF ST-CPOSTAL > "07"
+               ADD 1 TO W-CANT-ERRORES
+               STRING "Error grabando cod.postal " ENT-CODIGO " status "
+                          ST-CPOSTAL DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE
+           END-IF.
+           PERFORM LEO-ENTRADA.
+
+       F-PROCESO-REGISTRO.
+           EXIT.
+
+       MUESTRO-RESUMEN.
+           MOVE W-CANT-ALTAS TO W-CANT-Z.
+           DISPLAY "Altas          : " W-CANT-Z.
+           MOVE W-CANT-MODIF TO W-CANT-Z.
+           DISPLAY "Modificaciones : " W-CANT-Z.
+           MOVE W-CANT-ERRORES TO W-CANT-Z.
+           DISPLAY "Errores        : " W-CANT-Z.
+
+       END PROGRAM "CARGA-CPOSTAL".
