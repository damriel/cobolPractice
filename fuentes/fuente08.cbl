@@ -0,0 +1,327 @@
+      ******************************************************************
+      * Author: Damian Gabriel Lopez
+      * Date:  09/08/2026
+      * Purpose: Extracto mensual de Clientes: aplica los ajustes de
+      *          saldo del mes contra CLIENTES y emite un extracto por
+      *          cliente. Reiniciable: si el proceso se corta, la
+      *          proxima corrida retoma despues del ultimo ID_CLIENTE
+      *          procesado, sin repetir ajustes ya aplicados. Los
+      *          ajustes que no se pudieron aplicar (cliente
+      *          inexistente o error de grabacion) quedan en
+      *          ./extracto.rechazos para reconciliar a mano.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "EXTRACTO-MENSUAL".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  STATUS ST-FILE.
+
+           SELECT AJUSTES ASSIGN TO "./ajustes.dat"
+                  ORGANIZATION IS SEQUENTIAL
+                  STATUS ST-AJUSTES.
+
+           SELECT EXTRACTOS ASSIGN TO "./extractos.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-EXTRACTOS.
+
+           SELECT RECHAZOS ASSIGN TO "./extracto.rechazos"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-RECHAZOS.
+
+           SELECT OPTIONAL PUNTO-CONTROL ASSIGN TO "./extracto.chk"
+                  ORGANIZATION IS SEQUENTIAL
+                  STATUS ST-CHK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           03  ID_CLIENTE.
+               05  CLI_ID           PIC 9(7).
+           03  CLI_SALDO            PIC S9(7)V9(3).
+           03  CLI_NOMBRE           PIC X(70).
+           03  CLI_DIRECCION        PIC X(80).
+           03  CLI_CODPOST          PIC X(10).
+           03  CLI_CATEGORIA        PIC X.
+           03  CLI_ALT_2.
+               05  CLI_CATEGORIA_2  PIC X.
+               05  CLI_NOMBRE_2     PIC X(60).
+           03  CLI_ESTADO           PIC X.
+               88  CLI-ACTIVO       VALUE "A".
+               88  CLI-BAJA         VALUE "B".
+           03  CLI_CUIT             PIC 9(11).
+           03  FILLER               PIC X(228).
+
+      * Ajustes del mes, generados por Casa Central en orden ascendente
+      * de ID_CLIENTE - un renglon por movimiento a aplicar al saldo.
+       FD  AJUSTES.
+
+       01  REG-AJUSTE.
+           03  AJU-ID               PIC 9(7).
+           03  AJU-IMPORTE          PIC S9(7)V9(3).
+           03  AJU-CONCEPTO         PIC X(40).
+
+       FD  EXTRACTOS.
+
+       01  LIN-EXTRACTO             PIC X(132).
+
+      * Ajustes que no se pudieron aplicar (cliente inexistente o
+      * error de grabacion) - quedan aqui para que el operador los
+      * reconcilie a mano, en vez de perderse si la corrida se corta
+      * antes de llegar al resumen final en pantalla.
+       FD  RECHAZOS.
+
+       01  LIN-RECHAZO              PIC X(132).
+
+      * Punto de control: un unico renglon con la cantidad de
+      * movimientos de ajustes.dat ya aplicados. Se reescribe despues
+      * de cada ajuste aplicado, para que una corrida cortada pueda
+      * retomar sin repetir ni saltear movimientos; se vacia al
+      * terminar una corrida completa para que el mes siguiente
+      * arranque de cero.
+       FD  PUNTO-CONTROL.
+
+       01  REG-CONTROL.
+           03  CTL-CANT-PROCESADOS  PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE       PIC XX.
+       01  ST-AJUSTES    PIC XX.
+       01  ST-EXTRACTOS  PIC XX.
+       01  ST-RECHAZOS   PIC XX.
+       01  ST-CHK        PIC XX.
+
+       01  FIN           PIC X.
+       01  HUBO-ERROR    PIC 9   VALUES 0.
+       01  MENSAJE       PIC X(80).
+       01  EXISTE-CHK    PIC X   VALUE "N".
+
+       01  W-CANT-CHECKPOINT PIC 9(7) VALUE 0.
+       01  W-CANT-LEIDOS     PIC 9(7) VALUE 0.
+       01  W-ID-Z        PIC Z(6)9.
+       01  W-SALDO-Z     PIC -(7)9,999.
+       01  W-IMPORTE-Z   PIC -(6)9,999.
+
+       01  W-CANT-APLICADOS  PIC 9(7) VALUE 0.
+       01  W-CANT-ERRORES    PIC 9(7) VALUE 0.
+
+       01  LIN-DETALLE.
+           03  FILLER          PIC X(4)  VALUE SPACES.
+           03  LIN-ID          PIC Z(6)9.
+           03  FILLER          PIC X(3)  VALUE SPACES.
+           03  LIN-NOMBRE      PIC X(70).
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  LIN-CONCEPTO    PIC X(40).
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  LIN-IMPORTE     PIC -(6)9,999.
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  LIN-SALDO       PIC -(7)9,999.
+
+       01  LIN-DET-RECHAZO.
+           03  FILLER          PIC X(4)  VALUE SPACES.
+           03  LIN-RCH-ID      PIC Z(6)9.
+           03  FILLER          PIC X(3)  VALUE SPACES.
+           03  LIN-RCH-IMPORTE PIC -(6)9,999.
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  LIN-RCH-CONCEPTO PIC X(40).
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  LIN-RCH-MOTIVO  PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZACION.
+           PERFORM ABRO-ARCHIVOS.
+           IF HUBO-ERROR = 0
+               PERFORM LEO-AJUSTE THRU F-LEO-AJUSTE
+               PERFORM SALTEO-YA-PROCESADOS THRU F-SALTEO-YA-PROCESADOS
+                   UNTIL FIN = "S" OR W-CANT-LEIDOS > W-CANT-CHECKPOINT
+               PERFORM APLICO-AJUSTE THRU F-APLICO-AJUSTE
+                   UNTIL FIN = "S"
+               PERFORM LIMPIO-CONTROL
+           END-IF.
+           PERFORM MUESTRO-RESUMEN.
+           PERFORM CIERRO-ARCHIVOS.
+           GO TO FINALIZAR.
+
+       INICIALIZACION.
+           MOVE "N" TO FIN.
+
+       ABRO-ARCHIVOS.
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+               STRING "Error al abrir clientes " ST-FILE
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+           OPEN INPUT AJUSTES.
+           IF ST-AJUSTES NOT = "00"
+               STRING "Error al abrir ajustes " ST-AJUSTES
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+           PERFORM LEO-CONTROL.
+      * EXTRACTOS y RECHAZOS son acumulativos entre corridas - se abren
+      * siempre en EXTEND (nunca OUTPUT) para no perder el listado ni
+      * los rechazos de meses anteriores solo porque el checkpoint ya
+      * se vacio al terminar esa corrida. Si el archivo todavia no
+      * existe (primera corrida), EXTEND da status "35" y recien ahi se
+      * crea con OUTPUT. El archivado/purga de estos archivos, si hace
+      * falta, es tarea de un paso aparte, no de este programa.
+           OPEN EXTEND EXTRACTOS.
+           IF ST-EXTRACTOS = "35"
+               OPEN OUTPUT EXTRACTOS
+           END-IF.
+           IF ST-EXTRACTOS NOT = "00"
+               STRING "Error al abrir extractos " ST-EXTRACTOS
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+           OPEN EXTEND RECHAZOS.
+           IF ST-RECHAZOS = "35"
+               OPEN OUTPUT RECHAZOS
+           END-IF.
+           IF ST-RECHAZOS NOT = "00"
+               STRING "Error al abrir rechazos " ST-RECHAZOS
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+
+       LEO-CONTROL.
+           OPEN INPUT PUNTO-CONTROL.
+           IF ST-CHK = "00"
+               READ PUNTO-CONTROL
+                   AT END MOVE "N" TO EXISTE-CHK
+                   NOT AT END
+                       MOVE "S" TO EXISTE-CHK
+                       MOVE CTL-CANT-PROCESADOS TO W-CANT-CHECKPOINT
+               END-READ
+           ELSE
+               MOVE "N" TO EXISTE-CHK
+           END-IF.
+           CLOSE PUNTO-CONTROL.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE AJUSTES.
+           CLOSE EXTRACTOS.
+           CLOSE RECHAZOS.
+
+       FINALIZAR.
+           EXIT PROGRAM.
+
+       LEO-AJUSTE.
+           READ AJUSTES
+               AT END MOVE "S" TO FIN
+               NOT AT END ADD 1 TO W-CANT-LEIDOS
+           END-READ.
+
+       F-LEO-AJUSTE.
+           EXIT.
+
+      * Descarta, sin aplicar, los movimientos que ya fueron aplicados
+      * en una corrida anterior - se saltea por posicion dentro de
+      * ajustes.dat (cantidad de renglones leidos), no por ID_CLIENTE,
+      * porque un mismo cliente puede tener varios renglones de ajuste.
+       SALTEO-YA-PROCESADOS.
+           PERFORM LEO-AJUSTE.
+
+       F-SALTEO-YA-PROCESADOS.
+           EXIT.
+
+       APLICO-AJUSTE.
+           MOVE AJU-ID TO CLI_ID.
+           READ CLIENTES
+               INVALID KEY
+                   ADD 1 TO W-CANT-ERRORES
+                   STRING "Ajuste a cliente inexistente " AJU-ID
+                              DELIMITED BY SIZE INTO MENSAJE
+                   DISPLAY MENSAJE
+                   MOVE "Cliente inexistente" TO LIN-RCH-MOTIVO
+                   PERFORM ESCRIBO-RECHAZO THRU F-ESCRIBO-RECHAZO
+               NOT INVALID KEY
+                   ADD AJU-IMPORTE TO CLI_SALDO
+                   REWRITE REG-CLIENTES
+                   IF ST-FILE > "07"
+                       ADD 1 TO W-CANT-ERRORES
+                       STRING "Error grabando cliente " AJU-ID
+                                  " Status = " ST-FILE
+                                  DELIMITED BY SIZE INTO MENSAJE
+                       DISPLAY MENSAJE
+                       STRING "Error grabando Status = " ST-FILE
+                                  DELIMITED BY SIZE INTO LIN-RCH-MOTIVO
+                       PERFORM ESCRIBO-RECHAZO THRU F-ESCRIBO-RECHAZO
+                   ELSE
+                       PERFORM ESCRIBO-EXTRACTO THRU F-ESCRIBO-EXTRACTO
+                       PERFORM GRABO-CONTROL THRU F-GRABO-CONTROL
+                       ADD 1 TO W-CANT-APLICADOS
+                   END-IF
+           END-READ.
+           PERFORM LEO-AJUSTE.
+
+       F-APLICO-AJUSTE.
+           EXIT.
+
+       ESCRIBO-EXTRACTO.
+           MOVE CLI_ID       TO LIN-ID
+           MOVE CLI_NOMBRE   TO LIN-NOMBRE
+           MOVE AJU-CONCEPTO TO LIN-CONCEPTO
+           MOVE AJU-IMPORTE  TO LIN-IMPORTE
+           MOVE CLI_SALDO    TO LIN-SALDO
+           MOVE LIN-DETALLE  TO LIN-EXTRACTO
+           WRITE LIN-EXTRACTO.
+
+       F-ESCRIBO-EXTRACTO.
+           EXIT.
+
+      * Deja rastro en ./extracto.rechazos de un ajuste que no se pudo
+      * aplicar, en el momento en que falla - para que sobreviva a un
+      * corte del proceso y el operador lo pueda reconciliar a mano
+      * aunque nunca haya visto el DISPLAY de la corrida que fallo.
+       ESCRIBO-RECHAZO.
+           MOVE AJU-ID       TO LIN-RCH-ID
+           MOVE AJU-IMPORTE  TO LIN-RCH-IMPORTE
+           MOVE AJU-CONCEPTO TO LIN-RCH-CONCEPTO
+           MOVE LIN-DET-RECHAZO TO LIN-RECHAZO
+           WRITE LIN-RECHAZO.
+
+       F-ESCRIBO-RECHAZO.
+           EXIT.
+
+       GRABO-CONTROL.
+           MOVE W-CANT-LEIDOS TO CTL-CANT-PROCESADOS.
+           OPEN OUTPUT PUNTO-CONTROL.
+           WRITE REG-CONTROL.
+           CLOSE PUNTO-CONTROL.
+
+       F-GRABO-CONTROL.
+           EXIT.
+
+      * Vacia el punto de control al terminar de leer todo
+      * ajustes.dat, para que la corrida del mes siguiente no arranque
+      * salteando los movimientos que en realidad le corresponden.
+       LIMPIO-CONTROL.
+           OPEN OUTPUT PUNTO-CONTROL.
+           CLOSE PUNTO-CONTROL.
+
+       MUESTRO-RESUMEN.
+           MOVE W-CANT-APLICADOS TO W-ID-Z.
+           DISPLAY "Ajustes aplicados: " W-ID-Z.
+           MOVE W-CANT-ERRORES TO W-ID-Z.
+           DISPLAY "Errores          : " W-ID-Z.
+
+       END PROGRAM "EXTRACTO-MENSUAL".
