@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author: Damian Gabriel Lopez
+      * Date:  09/08/2026
+      * Purpose: Extraccion de Clientes a un archivo secuencial, para
+      *          resguardo/backup y como contrapartida de
+      *          CARGA-CLIENTES.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "EXTRAE-CLIENTES".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE SEQUENTIAL
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  STATUS ST-FILE.
+
+           SELECT SALIDA ASSIGN TO "./clientes.ext"
+                  ORGANIZATION IS SEQUENTIAL
+                  STATUS ST-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           03  ID_CLIENTE.
+               05  CLI_ID           PIC 9(7).
+           03  CLI_SALDO            PIC S9(7)V9(3).
+           03  CLI_NOMBRE           PIC X(70).
+           03  CLI_DIRECCION        PIC X(80).
+           03  CLI_CODPOST          PIC X(10).
+           03  CLI_CATEGORIA        PIC X.
+           03  CLI_ALT_2.
+               05  CLI_CATEGORIA_2  PIC X.
+               05  CLI_NOMBRE_2     PIC X(60).
+           03  CLI_ESTADO           PIC X.
+               88  CLI-ACTIVO       VALUE "A".
+               88  CLI-BAJA         VALUE "B".
+           03  CLI_CUIT             PIC 9(11).
+           03  FILLER               PIC X(228).
+
+      * Registro de salida: mismo layout que REG-CLIENTES y que
+      * REG-ENTRADA de CARGA-CLIENTES, para poder recargarlo tal cual.
+       FD  SALIDA.
+
+       01  REG-SALIDA.
+           03  SAL-ID               PIC 9(7).
+           03  SAL-SALDO            PIC S9(7)V9(3).
+           03  SAL-NOMBRE           PIC X(70).
+           03  SAL-DIRECCION        PIC X(80).
+           03  SAL-CODPOST          PIC X(10).
+           03  SAL-CATEGORIA        PIC X.
+           03  SAL-ALT_2.
+               05  SAL-CATEGORIA-2  PIC X.
+               05  SAL-NOMBRE-2     PIC X(60).
+           03  SAL-ESTADO           PIC X.
+           03  SAL-CUIT             PIC 9(11).
+           03  FILLER               PIC X(228).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE       PIC XX.
+       01  ST-SALIDA     PIC XX.
+
+       01  FIN           PIC X.
+       01  HUBO-ERROR    PIC 9   VALUES 0.
+       01  MENSAJE       PIC X(80).
+
+       01  W-CANT-REGISTROS PIC 9(7) VALUE 0.
+       01  W-CANT-Z         PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZACION.
+           PERFORM ABRO-ARCHIVOS.
+           IF HUBO-ERROR = 0
+               PERFORM LEO-CLIENTES THRU F-LEO-CLIENTES
+               PERFORM GRABO-SALIDA THRU F-GRABO-SALIDA UNTIL FIN = "S"
+           END-IF.
+           PERFORM MUESTRO-RESUMEN.
+           PERFORM CIERRO-ARCHIVOS.
+           GO TO FINALIZAR.
+
+       INICIALIZACION.
+           MOVE "N" TO FIN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               STRING "Error al abrir clientes " ST-FILE
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+           OPEN OUTPUT SALIDA.
+           IF ST-SALIDA NOT = "00"
+               STRING "Error al abrir clientes.ext " ST-SALIDA
+                          DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+               MOVE 1 TO HUBO-ERROR.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE SALIDA.
+
+       FINALIZAR.
+           EXIT PROGRAM.
+
+       LEO-CLIENTES.
+           READ CLIENTES
+               AT END MOVE "S" TO FIN
+           END-READ.
+
+       F-LEO-CLIENTES.
+           EXIT.
+
+       GRABO-SALIDA.
+           MOVE CLI_ID          TO SAL-ID
+           MOVE CLI_SALDO       TO SAL-SALDO
+           MOVE CLI_NOMBRE      TO SAL-NOMBRE
+           MOVE CLI_DIRECCION   TO SAL-DIRECCION
+           MOVE CLI_CODPOST     TO SAL-CODPOST
+           MOVE CLI_CATEGORIA   TO SAL-CATEGORIA
+           MOVE CLI_CATEGORIA_2 TO SAL-CATEGORIA-2
+           MOVE CLI_NOMBRE_2    TO SAL-NOMBRE-2
+           MOVE CLI_ESTADO      TO SAL-ESTADO
+           MOVE CLI_CUIT        TO SAL-CUIT
+           WRITE REG-SALIDA.
+           ADD 1 TO W-CANT-REGISTROS.
+           PERFORM LEO-CLIENTES.
+
+       F-GRABO-SALIDA.
+           EXIT.
+
+       MUESTRO-RESUMEN.
+           MOVE W-CANT-REGISTROS TO W-CANT-Z.
+           DISPLAY "Registros extraidos: " W-CANT-Z.
+
+       END PROGRAM "EXTRAE-CLIENTES".
